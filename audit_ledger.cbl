@@ -1,23 +1,509 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FORENSIC-AUDIT.
-      *---------------------------------------------------------------*
-      * 42-BYTE FIXED LENGTH LEDGER FOR SHA-256 HASHING
-      * PRESERVES DATA INTEGRITY FROM CYLINDER TO CLOUD
-      *---------------------------------------------------------------*
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-FORENSIC-RECORD.
-           05 WS-TIMESTAMP          PIC X(14).  *> YYYYMMDDHHMMSS
-           05 WS-TRANSACTION-ID     PIC X(10).  *> UNIQUE ID
-           05 WS-AMOUNT             PIC 9(8)V99. *> 10 DIGITS TOTAL
-           05 WS-HASH-PREFIX        PIC X(8).   *> HASH VERIFIER
-      * TOTAL BYTES: 14 + 10 + 10 + 8 = 42 BYTES
-       
-       01  WS-JSON-OUTPUT           PIC X(100).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "INITIALIZING 42-BYTE FORENSIC LEDGER..."
-           *> Logic for hashing would be bridged here via Python/C
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FORENSIC-AUDIT.
+000300 AUTHOR.        DATA-LOSS-PREVENTION-TEAM.
+000400 INSTALLATION.  FORENSIC-LEDGER-SUBSYSTEM.
+000500 DATE-WRITTEN.  2024-01-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    FORENSIC-AUDIT                                              *
+001000*                                                                *
+001100*    WRITES THE FORENSIC LEDGER -- A FIXED LENGTH, HASH-CHAINED  *
+001200*    RECORD SET THAT PRESERVES DATA INTEGRITY FROM CYLINDER TO   *
+001300*    CLOUD.  EACH RECORD'S HASH PREFIX IS COMPUTED OVER THE      *
+001400*    PRIOR RECORD'S HASH PLUS THE CURRENT RECORD'S FIELDS SO     *
+001500*    THAT ALTERING ANY HISTORICAL RECORD BREAKS EVERY HASH THAT  *
+001600*    FOLLOWS IT.  DRIVEN BY THE DAY'S TRANSACTION EXTRACT, WITH  *
+001610*    CHECKPOINT/RESTART SUPPORT FOR LARGE DAILY VOLUMES.         *
+001700*                                                                *
+001800*----------------------------------------------------------------*
+001900*    MODIFICATION HISTORY                                       *
+002000*----------------------------------------------------------------*
+002100*    DATE       BY    DESCRIPTION                                *
+002200*    ---------- ----- -------------------------------------------*
+002300*    2024-01-09 JRM   ORIGINAL STUB -- LAYOUT ONLY, NO I-O.       *
+002400*    2024-02-14 JRM   ADDED LEDGER-FILE SO EACH RUN APPENDS A    *
+002500*                     PERSISTED RECORD INSTEAD OF JUST DISPLAY.  *
+002550*    2024-03-06 JRM   REPLACED HASHING STUB WITH A REAL CALL TO  *
+002560*                     HASH256 (SHA-256 OVER TIMESTAMP, TXN ID,   *
+002570*                     AND AMOUNT).                               *
+002580*    2024-03-21 JRM   CHAINED WS-HASH-PREFIX TO THE PRIOR        *
+002590*                     RECORD'S HASH (READ FROM CHAIN-FILE) SO    *
+002591*                     AN ALTERED HISTORICAL RECORD BREAKS EVERY  *
+002592*                     HASH THAT FOLLOWS IT.                      *
+002593*    2024-04-03 JRM   WIRED UP WS-JSON-OUTPUT TO A JSON-OUTPUT   *
+002594*                     FILE SO THE CLOUD-UPLOAD JOB HAS SOMETHING *
+002595*                     TO PICK UP.                                *
+002596*    2024-05-02 JRM   ADDED TRANSACTION-FILE SO THE PROGRAM      *
+002597*                     ACTUALLY DRIVES OFF THE DAY'S EXTRACT      *
+002598*                     INSTEAD OF WRITING ONE DEMO RECORD.  ADDED *
+002599*                     CHECKPOINT/RESTART VIA RESTART-CARD-FILE   *
+002601*                     AND PERIODIC CHAIN-FILE COMMITS SO A       *
+002602*                     MID-RUN ABEND CAN RESTART WITHOUT          *
+002603*                     DUPLICATING OR GAPPING LEDGER RECORDS.     *
+002604*    2024-06-11 JRM   ADDED LEDGER-MASTER-FILE, A KEYED LOOKUP   *
+002605*                     COPY OF THE LEDGER MAINTAINED BY TRANS-    *
+002606*                     ACTION ID SO THE ONLINE INQUIRY TRANS-     *
+002607*                     ACTION CAN PULL A SINGLE RECORD WITHOUT A  *
+002608*                     SEQUENTIAL PASS.  EACH RECORD NOW ALSO     *
+002609*                     CARRIES ITS OWN PRIOR-RECORD HASH SO THE   *
+002610*                     INQUIRY CAN SPOT-CHECK ONE RECORD'S CHAIN  *
+002611*                     LINKAGE WITHOUT WALKING FROM GENESIS.      *
+002612*    2024-07-02 JRM   MADE WS-AMOUNT SIGNED AND ADDED A RECORD-  *
+002613*                     TYPE INDICATOR PLUS REVERSAL-OF-TXN-ID SO  *
+002614*                     CREDITS, REFUNDS, AND REVERSALS POST AS    *
+002615*                     NEGATIVE AMOUNTS AGAINST THE ORIGINAL      *
+002616*                     TRANSACTION INSTEAD OF LOOKING LIKE A NEW  *
+002617*                     POSITIVE CHARGE.                           *
+002618*    2024-07-29 JRM   WS-TIMESTAMP IS NOW ACTUALLY POPULATED,    *
+002619*                     FROM THE SYSTEM CLOCK AT WRITE TIME, AND A *
+002620*                     NEW WS-SEQUENCE-NUMBER FIELD WAS ADDED TO  *
+002621*                     THE RECORD SO TWO TRANSACTIONS LANDING IN  *
+002622*                     THE SAME SECOND STILL HAVE A STABLE, GAP-  *
+002623*                     FREE WRITE ORDER FOR THE HASH CHAIN TO     *
+002624*                     RELY ON.  THE COUNTER SURVIVES A RESTART   *
+002625*                     VIA THE EXISTING CHAIN-FILE CHECKPOINT.    *
+002626*    2024-08-05 JRM   WIDENED JSON-OUTPUT-RECORD TO 150 BYTES -- *
+002627*                     WS-JSON-OUTPUT HAD OUTGROWN THE OLD 100-   *
+002628*                     BYTE RECORD AND WAS BEING SILENTLY         *
+002629*                     TRUNCATED ON EVERY WRITE.  SWITCHED THE    *
+002630*                     "amt" AND "seq" JSON FIELDS TO ZERO-       *
+002631*                     SUPPRESSED EDITED PICTURES SO THEY NO      *
+002632*                     LONGER EMIT INVALID LEADING-ZERO JSON      *
+002633*                     NUMBERS.  CHAIN-FILE IS NOW RE-COMMITTED   *
+002634*                     AFTER EVERY TRANSACTION INSTEAD OF EVERY   *
+002635*                     100TH, SO A RESTART CAN NO LONGER REPLAY   *
+002636*                     TRANSACTIONS ALREADY APPENDED TO LEDGER-   *
+002637*                     FILE/JSON-OUTPUT-FILE (THE CHECKPOINT-     *
+002638*                     INTERVAL COUNTER IS GONE, NOT JUST IDLE).  *
+002639*                     THE RESTART-CARD READ NOW CHECKS AT END SO *
+002640*                     A PRESENT BUT EMPTY RESTARTID CARD IS      *
+002641*                     REPORTED INSTEAD OF SILENTLY TREATED AS A  *
+002642*                     MATCHABLE (GARBAGE) TRANSACTION ID.        *
+002643*    2024-08-12 JRM   CHAINF'S OPEN NOW TELLS A GENUINE I/O      *
+002644*                     ERROR APART FROM A COLD-START "NOT FOUND"  *
+002645*                     AND ABORTS THE RUN INSTEAD OF SILENTLY     *
+002646*                     RESEEDING THE HASH CHAIN FROM GENESIS ON   *
+002647*                     TOP OF AN EXISTING LEDGER-FILE.  THE       *
+002648*                     CHECKPOINT OPEN AND WRITE IN 2200-COMMIT-  *
+002649*                     CHECKPOINT NOW CHECK FILE STATUS TOO AND   *
+002650*                     ABORT THE RUN ON FAILURE, SINCE A SILENT   *
+002651*                     CHECKPOINT FAILURE WOULD LEAVE THE NEXT    *
+002652*                     RESTART RESUMING FROM A STALE HASH/COUNTER.*
+002653*    2024-08-19 JRM   REMOVED THE LEDGER-MASTER-FILE OPEN OUTPUT *
+002654*                     FALLBACK ON STATUS 35 -- LEDGMSTR IS A     *
+002655*                     VSAM KSDS THAT COBOL OPEN OUTPUT CANNOT    *
+002656*                     CREATE, AND THE JCL'S OWN //LEDGMSTR DD IS *
+002657*                     DISP=OLD, SO THE FALLBACK WAS DEAD CODE    *
+002658*                     THAT WOULD HAVE FAILED IF IT EVER RAN.     *
+002659*                     STATUS 35 ON LEDGMSTR IS NOW TREATED AS ANY*
+002660*                     OTHER UNRECOVERABLE OPEN ERROR.  ADDED A   *
+002661*                     CHECK AFTER THE MAIN TRANSACTION LOOP FOR  *
+002662*                     A RESTART ID THAT WAS NEVER MATCHED IN     *
+002663*                     TRANFEED -- PREVIOUSLY THIS SILENTLY       *
+002664*                     SKIPPED THE ENTIRE EXTRACT; IT NOW ABORTS  *
+002665*                     WITH A DIAGNOSTIC INSTEAD.  EVERY GO TO    *
+002666*                     9999-EXIT NOW SETS AN EXPLICIT RETURN-CODE *
+002667*                     (0 ON NORMAL COMPLETION, 16 ON ABORT) --   *
+002668*                     A BARE STOP RUN AFTER CALLING HASH256 WAS  *
+002669*                     PICKING UP WHATEVER THE C CALL LEFT BEHIND.*
+002600******************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-370.
+003000 OBJECT-COMPUTER.   IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003210     SELECT TRANSACTION-FILE ASSIGN TO TRANFEED
+003220         ORGANIZATION IS SEQUENTIAL
+003230         ACCESS MODE IS SEQUENTIAL
+003240         FILE STATUS IS WS-TRANSACTION-STATUS.
+003250     SELECT OPTIONAL RESTART-CARD-FILE ASSIGN TO RESTARTID
+003260         ORGANIZATION IS SEQUENTIAL
+003270         ACCESS MODE IS SEQUENTIAL
+003280         FILE STATUS IS WS-RESTART-CARD-STATUS.
+003300     SELECT LEDGER-FILE ASSIGN TO LEDGER
+003400         ORGANIZATION IS SEQUENTIAL
+003500         ACCESS MODE IS SEQUENTIAL
+003600         FILE STATUS IS WS-LEDGER-STATUS.
+003601     SELECT LEDGER-MASTER-FILE ASSIGN TO LEDGMSTR
+003602         ORGANIZATION IS INDEXED
+003603         ACCESS MODE IS DYNAMIC
+003604         RECORD KEY IS LM-TRANSACTION-ID
+003605         FILE STATUS IS WS-LEDGER-MASTER-STATUS.
+003610     SELECT LEDGER-CHAIN-FILE ASSIGN TO CHAINF
+003620         ORGANIZATION IS SEQUENTIAL
+003630         ACCESS MODE IS SEQUENTIAL
+003640         FILE STATUS IS WS-CHAIN-STATUS.
+003650     SELECT JSON-OUTPUT-FILE ASSIGN TO JSONOUT
+003660         ORGANIZATION IS LINE SEQUENTIAL
+003670         ACCESS MODE IS SEQUENTIAL
+003680         FILE STATUS IS WS-JSON-FILE-STATUS.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003810 FD  TRANSACTION-FILE
+003820     LABEL RECORDS ARE STANDARD
+003830     RECORDING MODE IS F
+003840     RECORD CONTAINS 31 CHARACTERS.
+003850 01  TRANSACTION-RECORD.
+003860     05  TR-TRANSACTION-ID     PIC X(10).
+003870     05  TR-AMOUNT             PIC S9(8)V99.
+003871     05  TR-RECORD-TYPE        PIC X(01).
+003872         88  TR-TYPE-CHARGE        VALUE 'C'.
+003873         88  TR-TYPE-REVERSAL      VALUE 'R'.
+003874     05  TR-REVERSAL-OF-TXN-ID PIC X(10).
+003880 FD  RESTART-CARD-FILE
+003890     LABEL RECORDS ARE STANDARD
+003895     RECORDING MODE IS F
+003896     RECORD CONTAINS 10 CHARACTERS.
+003897 01  RESTART-CARD-RECORD       PIC X(10).
+003900 FD  LEDGER-FILE
+004000     LABEL RECORDS ARE STANDARD
+004100     RECORDING MODE IS F
+004200     RECORD CONTAINS 70 CHARACTERS.
+004250 COPY FORLFD.
+004260 FD  LEDGER-MASTER-FILE
+004270     LABEL RECORDS ARE STANDARD
+004280     RECORD CONTAINS 70 CHARACTERS.
+004290 COPY FORLMD.
+004710 FD  LEDGER-CHAIN-FILE
+004720     LABEL RECORDS ARE STANDARD
+004730     RECORDING MODE IS F
+004740     RECORD CONTAINS 27 CHARACTERS.
+004750 01  CHAIN-RECORD.
+004760     05  CHAIN-LAST-HASH       PIC X(8).
+004770     05  CHAIN-LAST-TXN-ID     PIC X(10).
+004775     05  CHAIN-LAST-SEQUENCE   PIC 9(09).
+004780 FD  JSON-OUTPUT-FILE
+004790     LABEL RECORDS ARE STANDARD
+004795     RECORD CONTAINS 150 CHARACTERS.
+004796 01  JSON-OUTPUT-RECORD        PIC X(150).
+004800 WORKING-STORAGE SECTION.
+004810 01  WS-TRANSACTION-STATUS     PIC X(02).
+004820     88  WS-TRANSACTION-OK          VALUE '00'.
+004830     88  WS-TRANSACTION-EOF         VALUE '10'.
+004840 01  WS-RESTART-CARD-STATUS    PIC X(02).
+004850     88  WS-RESTART-CARD-OK         VALUE '00'.
+004860 01  WS-TRANSACTION-EOF-SWITCH PIC X(01) VALUE 'N'.
+004870     88  WS-AT-EOF                  VALUE 'Y'.
+004880 01  WS-RESTART-SWITCH         PIC X(01) VALUE 'N'.
+004890     88  WS-SKIPPING-TO-RESTART     VALUE 'Y' FALSE 'N'.
+004895 01  WS-RESTART-TXN-ID         PIC X(10) VALUE SPACES.
+004898 01  WS-SEQUENCE-COUNTER       PIC 9(09) COMP-5 VALUE 0.
+004899 01  WS-CURRENT-DATE           PIC 9(08).
+004901 01  WS-CURRENT-TIME           PIC 9(08).
+004900 01  WS-LEDGER-STATUS          PIC X(02).
+005000     88  WS-LEDGER-OK               VALUE '00'.
+005100     88  WS-LEDGER-NOT-FOUND        VALUE '35'.
+005101 01  WS-LEDGER-MASTER-STATUS   PIC X(02).
+005102     88  WS-LEDGER-MASTER-OK        VALUE '00'.
+005103     88  WS-LEDGER-MASTER-NOT-FOUND VALUE '35'.
+005104     88  WS-LEDGER-MASTER-DUPLICATE VALUE '22'.
+005110 01  WS-CHAIN-STATUS           PIC X(02).
+005120     88  WS-CHAIN-OK                VALUE '00'.
+005130     88  WS-CHAIN-NOT-FOUND         VALUE '35'.
+005140 01  WS-JSON-FILE-STATUS       PIC X(02).
+005150     88  WS-JSON-FILE-OK            VALUE '00'.
+005160     88  WS-JSON-FILE-NOT-FOUND     VALUE '35'.
+005200 COPY FORLEDG.
+005300 01  WS-JSON-OUTPUT            PIC X(150).
+005301 01  WS-JSON-AMOUNT            PIC -(8)9.99.
+005311 01  WS-JSON-SEQUENCE          PIC Z(8)9.
+005302 01  WS-HASH-PREFIX-HEX        PIC X(16).
+005303 01  WS-HEX-DIGITS             PIC X(16)
+005304     VALUE "0123456789ABCDEF".
+005305 01  WS-HEX-IDX                PIC 9(2) COMP-5.
+005306 01  WS-HEX-BYTE-VALUE         PIC 9(3) COMP-5.
+005307 01  WS-HEX-HI-NIBBLE          PIC 9(2) COMP-5.
+005308 01  WS-HEX-LO-NIBBLE          PIC 9(2) COMP-5.
+005309 01  WS-PRIOR-HASH             PIC X(8).
+005309 01  WS-GENESIS-HASH           PIC X(8) VALUE "GENESIS0".
+005310 01  WS-HASH-INPUT-AREA.
+005315     05  WS-HASH-IN-PRIOR-HASH PIC X(8).
+005320     05  WS-HASH-IN-TIMESTAMP  PIC X(14).
+005330     05  WS-HASH-IN-TXN-ID     PIC X(10).
+005340     05  WS-HASH-IN-AMOUNT     PIC S9(8)V99.
+005341     05  WS-HASH-IN-RECORD-TYPE PIC X(01).
+005342     05  WS-HASH-IN-REVERSAL-ID PIC X(10).
+005343     05  WS-HASH-IN-SEQUENCE   PIC 9(09).
+005350 01  WS-HASH-INPUT-LEN         PIC S9(9) COMP-5 VALUE 62.
+005360 01  WS-HASH-DIGEST            PIC X(32).
+005400 PROCEDURE DIVISION.
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE
+005700         THRU 1000-INITIALIZE-EXIT
+005800     PERFORM 2000-PROCESS-TRANSACTIONS
+005900         THRU 2000-PROCESS-TRANSACTIONS-EXIT
+005910         UNTIL WS-AT-EOF
+005920     IF WS-SKIPPING-TO-RESTART
+005930         DISPLAY "FORENSIC-AUDIT: RESTARTID TRANSACTION ID WAS "
+005940             "NEVER FOUND IN TRANFEED -- NO TRANSACTIONS WERE "
+005950             "PROCESSED THIS RUN"
+005960         PERFORM 8000-TERMINATE
+005970             THRU 8000-TERMINATE-EXIT
+005980         MOVE 16 TO RETURN-CODE
+005990         GO TO 9999-EXIT
+005995     END-IF
+006000     PERFORM 8000-TERMINATE
+006100         THRU 8000-TERMINATE-EXIT
+006150     MOVE 0 TO RETURN-CODE
+006200     GO TO 9999-EXIT.
+006300
+006400 1000-INITIALIZE.
+006500     DISPLAY "FORENSIC-AUDIT: PROCESSING TRANSACTION EXTRACT INTO"
+006510         " 70-BYTE LEDGER RECORDS..."
+006600     OPEN EXTEND LEDGER-FILE
+006700     IF WS-LEDGER-NOT-FOUND
+006800         CLOSE LEDGER-FILE
+006900         OPEN OUTPUT LEDGER-FILE
+007000     END-IF
+007100     IF NOT WS-LEDGER-OK
+007200         DISPLAY "FORENSIC-AUDIT: UNABLE TO OPEN LEDGER-FILE, "
+007300             "STATUS = " WS-LEDGER-STATUS
+007350         MOVE 16 TO RETURN-CODE
+007400         GO TO 9999-EXIT
+007500     END-IF
+007471     OPEN I-O LEDGER-MASTER-FILE
+007478     IF NOT WS-LEDGER-MASTER-OK
+007479         DISPLAY "FORENSIC-AUDIT: UNABLE TO OPEN LEDGER-MASTER-"
+007480             "FILE, STATUS = " WS-LEDGER-MASTER-STATUS
+007481         MOVE 16 TO RETURN-CODE
+007482         GO TO 9999-EXIT
+007483     END-IF
+007505     OPEN EXTEND JSON-OUTPUT-FILE
+007506     IF WS-JSON-FILE-NOT-FOUND
+007507         CLOSE JSON-OUTPUT-FILE
+007508         OPEN OUTPUT JSON-OUTPUT-FILE
+007509     END-IF
+007510     OPEN INPUT LEDGER-CHAIN-FILE
+007520     IF WS-CHAIN-OK
+007530         READ LEDGER-CHAIN-FILE
+007540         MOVE CHAIN-LAST-HASH TO WS-PRIOR-HASH
+007541         MOVE CHAIN-LAST-SEQUENCE TO WS-SEQUENCE-COUNTER
+007550         CLOSE LEDGER-CHAIN-FILE
+007560     ELSE
+007561         IF WS-CHAIN-NOT-FOUND
+007562             MOVE WS-GENESIS-HASH TO WS-PRIOR-HASH
+007563             MOVE 0 TO WS-SEQUENCE-COUNTER
+007564         ELSE
+007565             DISPLAY "FORENSIC-AUDIT: UNABLE TO OPEN LEDGER-CHAIN"
+007566                 "-FILE, STATUS = " WS-CHAIN-STATUS
+007567             MOVE 16 TO RETURN-CODE
+007568             GO TO 9999-EXIT
+007569         END-IF
+007580     END-IF
+007590     OPEN INPUT TRANSACTION-FILE
+007600     IF NOT WS-TRANSACTION-OK
+007610         DISPLAY "FORENSIC-AUDIT: UNABLE TO OPEN TRANSACTION-FILE"
+007620             ", STATUS = " WS-TRANSACTION-STATUS
+007625         MOVE 16 TO RETURN-CODE
+007630         GO TO 9999-EXIT
+007640     END-IF
+007650     OPEN INPUT RESTART-CARD-FILE
+007660     IF WS-RESTART-CARD-OK
+007670         READ RESTART-CARD-FILE
+007672             AT END
+007674                 DISPLAY "FORENSIC-AUDIT: RESTARTID DATA SET IS "
+007676                     "PRESENT BUT EMPTY, TREATING AS COLD START"
+007678             NOT AT END
+007680                 MOVE RESTART-CARD-RECORD TO WS-RESTART-TXN-ID
+007685         END-READ
+007690         CLOSE RESTART-CARD-FILE
+007700     END-IF
+007710     IF WS-RESTART-TXN-ID NOT = SPACES
+007720         SET WS-SKIPPING-TO-RESTART TO TRUE
+007730         DISPLAY "FORENSIC-AUDIT: RESTARTING AFTER TRANSACTION "
+007740             WS-RESTART-TXN-ID
+007750     END-IF
+007760     PERFORM 2100-READ-TRANSACTION
+007770         THRU 2100-READ-TRANSACTION-EXIT.
+007780 1000-INITIALIZE-EXIT.
+007790     EXIT.
+007800
+007810 2000-PROCESS-TRANSACTIONS.
+007820     IF WS-SKIPPING-TO-RESTART
+007830         IF TR-TRANSACTION-ID = WS-RESTART-TXN-ID
+007840             SET WS-SKIPPING-TO-RESTART TO FALSE
+007850         END-IF
+007860         PERFORM 2100-READ-TRANSACTION
+007870             THRU 2100-READ-TRANSACTION-EXIT
+007880     ELSE
+007890         MOVE TR-TRANSACTION-ID TO WS-TRANSACTION-ID
+007900         MOVE TR-AMOUNT         TO WS-AMOUNT
+007901         MOVE TR-RECORD-TYPE    TO WS-RECORD-TYPE
+007902         MOVE TR-REVERSAL-OF-TXN-ID TO WS-REVERSAL-OF-TXN-ID
+007903         PERFORM 2250-STAMP-TRANSACTION
+007904             THRU 2250-STAMP-TRANSACTION-EXIT
+007910         PERFORM 2300-COMPUTE-HASH
+007920             THRU 2300-COMPUTE-HASH-EXIT
+007930         PERFORM 2400-WRITE-LEDGER-RECORD
+007940             THRU 2400-WRITE-LEDGER-RECORD-EXIT
+007950         PERFORM 2500-WRITE-JSON-RECORD
+007960             THRU 2500-WRITE-JSON-RECORD-EXIT
+007990         PERFORM 2200-COMMIT-CHECKPOINT
+007995             THRU 2200-COMMIT-CHECKPOINT-EXIT
+007998         PERFORM 2100-READ-TRANSACTION
+007999             THRU 2100-READ-TRANSACTION-EXIT
+008000     END-IF.
+008010 2000-PROCESS-TRANSACTIONS-EXIT.
+008020     EXIT.
+008030
+008040 2100-READ-TRANSACTION.
+008050     READ TRANSACTION-FILE
+008060         AT END
+008070             SET WS-AT-EOF TO TRUE
+008080     END-READ.
+008090 2100-READ-TRANSACTION-EXIT.
+008100     EXIT.
+008110
+008120 2200-COMMIT-CHECKPOINT.
+008130     OPEN OUTPUT LEDGER-CHAIN-FILE
+008131     IF NOT WS-CHAIN-OK
+008132         DISPLAY "FORENSIC-AUDIT: CHAINF CHECKPOINT OPEN FAILED"
+008133             ", STATUS = " WS-CHAIN-STATUS
+008134         MOVE 16 TO RETURN-CODE
+008136         GO TO 9999-EXIT
+008137     END-IF
+008140     MOVE WS-HASH-PREFIX    TO CHAIN-LAST-HASH
+008150     MOVE WS-TRANSACTION-ID TO CHAIN-LAST-TXN-ID
+008155     MOVE WS-SEQUENCE-COUNTER TO CHAIN-LAST-SEQUENCE
+008160     WRITE CHAIN-RECORD
+008161     IF NOT WS-CHAIN-OK
+008162         DISPLAY "FORENSIC-AUDIT: CHAINF CHECKPOINT WRITE FAILED"
+008163             ", STATUS = " WS-CHAIN-STATUS
+008164         MOVE 16 TO RETURN-CODE
+008166         GO TO 9999-EXIT
+008167     END-IF
+008170     CLOSE LEDGER-CHAIN-FILE.
+008180 2200-COMMIT-CHECKPOINT-EXIT.
+008190     EXIT.
+008200
+007845 2250-STAMP-TRANSACTION.
+007846     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+007847     ACCEPT WS-CURRENT-TIME FROM TIME
+007848     STRING WS-CURRENT-DATE      DELIMITED BY SIZE
+007849            WS-CURRENT-TIME(1:6) DELIMITED BY SIZE
+007851         INTO WS-TIMESTAMP
+007852     END-STRING
+007853     ADD 1 TO WS-SEQUENCE-COUNTER
+007854     MOVE WS-SEQUENCE-COUNTER TO WS-SEQUENCE-NUMBER.
+007856 2250-STAMP-TRANSACTION-EXIT.
+007857     EXIT.
+007858
+007850 2300-COMPUTE-HASH.
+007855     MOVE WS-PRIOR-HASH     TO WS-HASH-IN-PRIOR-HASH
+007860     MOVE WS-TIMESTAMP      TO WS-HASH-IN-TIMESTAMP
+007870     MOVE WS-TRANSACTION-ID TO WS-HASH-IN-TXN-ID
+007880     MOVE WS-AMOUNT         TO WS-HASH-IN-AMOUNT
+007881     MOVE WS-RECORD-TYPE    TO WS-HASH-IN-RECORD-TYPE
+007882     MOVE WS-REVERSAL-OF-TXN-ID TO WS-HASH-IN-REVERSAL-ID
+007883     MOVE WS-SEQUENCE-NUMBER TO WS-HASH-IN-SEQUENCE
+007890     CALL "HASH256" USING WS-HASH-INPUT-AREA
+007900                          WS-HASH-INPUT-LEN
+007910                          WS-HASH-DIGEST
+007920     MOVE WS-HASH-DIGEST(1:8) TO WS-HASH-PREFIX.
+007930 2300-COMPUTE-HASH-EXIT.
+007940     EXIT.
+007950
+007960 2400-WRITE-LEDGER-RECORD.
+008090     MOVE WS-PRIOR-HASH     TO WS-CHAIN-PRIOR-HASH
+008100     MOVE WS-TIMESTAMP      TO LR-TIMESTAMP
+008200     MOVE WS-TRANSACTION-ID TO LR-TRANSACTION-ID
+008300     MOVE WS-AMOUNT         TO LR-AMOUNT
+008301     MOVE WS-RECORD-TYPE    TO LR-RECORD-TYPE
+008302     MOVE WS-REVERSAL-OF-TXN-ID TO LR-REVERSAL-OF-TXN-ID
+008400     MOVE WS-HASH-PREFIX    TO LR-HASH-PREFIX
+008410     MOVE WS-CHAIN-PRIOR-HASH TO LR-CHAIN-PRIOR-HASH
+008420     MOVE WS-SEQUENCE-NUMBER TO LR-SEQUENCE-NUMBER
+008500     WRITE LEDGER-RECORD
+008600     IF NOT WS-LEDGER-OK
+008700         DISPLAY "FORENSIC-AUDIT: WRITE FAILED, STATUS = "
+008800             WS-LEDGER-STATUS
+008900     END-IF
+008910     PERFORM 2450-WRITE-LEDGER-MASTER
+008920         THRU 2450-WRITE-LEDGER-MASTER-EXIT
+008950     MOVE WS-HASH-PREFIX TO WS-PRIOR-HASH.
+009000 2400-WRITE-LEDGER-RECORD-EXIT.
+009100     EXIT.
+009200
+009201 2450-WRITE-LEDGER-MASTER.
+009202     MOVE WS-TRANSACTION-ID   TO LM-TRANSACTION-ID
+009203     MOVE WS-TIMESTAMP        TO LM-TIMESTAMP
+009204     MOVE WS-AMOUNT           TO LM-AMOUNT
+009224     MOVE WS-RECORD-TYPE      TO LM-RECORD-TYPE
+009234     MOVE WS-REVERSAL-OF-TXN-ID TO LM-REVERSAL-OF-TXN-ID
+009205     MOVE WS-HASH-PREFIX      TO LM-HASH-PREFIX
+009206     MOVE WS-CHAIN-PRIOR-HASH TO LM-CHAIN-PRIOR-HASH
+009221     MOVE WS-SEQUENCE-NUMBER  TO LM-SEQUENCE-NUMBER
+009207     WRITE LEDGER-MASTER-RECORD
+009208         INVALID KEY
+009209             DISPLAY "FORENSIC-AUDIT: LEDGER-MASTER WRITE FAILED"
+009210                 ", DUPLICATE TRANSACTION-ID " WS-TRANSACTION-ID
+009211     END-WRITE.
+009212 2450-WRITE-LEDGER-MASTER-EXIT.
+009213     EXIT.
+009214
+009210 2500-WRITE-JSON-RECORD.
+009215     MOVE SPACES TO WS-JSON-OUTPUT
+009220     PERFORM 2510-HEX-ENCODE-HASH
+009230         THRU 2510-HEX-ENCODE-HASH-EXIT
+009240     MOVE WS-AMOUNT TO WS-JSON-AMOUNT
+009241     MOVE WS-SEQUENCE-NUMBER TO WS-JSON-SEQUENCE
+009250     STRING
+009260         '{"ts":"'             DELIMITED BY SIZE
+009270         WS-TIMESTAMP          DELIMITED BY SIZE
+009280         '","tx":"'            DELIMITED BY SIZE
+009290         WS-TRANSACTION-ID     DELIMITED BY SIZE
+009300         '","amt":'            DELIMITED BY SIZE
+009310         WS-JSON-AMOUNT        DELIMITED BY SIZE
+009311         ',"rt":"'             DELIMITED BY SIZE
+009312         WS-RECORD-TYPE        DELIMITED BY SIZE
+009313         '","rev":"'           DELIMITED BY SIZE
+009314         WS-REVERSAL-OF-TXN-ID DELIMITED BY SIZE
+009315         '","seq":'            DELIMITED BY SIZE
+009316         WS-JSON-SEQUENCE      DELIMITED BY SIZE
+009320         ',"hp":"'             DELIMITED BY SIZE
+009330         WS-HASH-PREFIX-HEX    DELIMITED BY SIZE
+009340         '"}'                  DELIMITED BY SIZE
+009350         INTO WS-JSON-OUTPUT
+009360     END-STRING
+009370     MOVE WS-JSON-OUTPUT TO JSON-OUTPUT-RECORD
+009380     WRITE JSON-OUTPUT-RECORD
+009390     IF NOT WS-JSON-FILE-OK
+009400         DISPLAY "FORENSIC-AUDIT: JSON WRITE FAILED, STATUS = "
+009410             WS-JSON-FILE-STATUS
+009420     END-IF.
+009430 2500-WRITE-JSON-RECORD-EXIT.
+009440     EXIT.
+009450
+009460 2510-HEX-ENCODE-HASH.
+009470     MOVE 1 TO WS-HEX-IDX
+009480     PERFORM 2520-HEX-ENCODE-ONE-BYTE
+009490         UNTIL WS-HEX-IDX > 8.
+009500 2510-HEX-ENCODE-HASH-EXIT.
+009510     EXIT.
+009520
+009530 2520-HEX-ENCODE-ONE-BYTE.
+009540     COMPUTE WS-HEX-BYTE-VALUE =
+009550         FUNCTION ORD(WS-HASH-PREFIX(WS-HEX-IDX:1)) - 1
+009560     COMPUTE WS-HEX-HI-NIBBLE = WS-HEX-BYTE-VALUE / 16
+009570     COMPUTE WS-HEX-LO-NIBBLE =
+009580         FUNCTION MOD(WS-HEX-BYTE-VALUE, 16)
+009590     MOVE WS-HEX-DIGITS(WS-HEX-HI-NIBBLE + 1:1)
+009600         TO WS-HASH-PREFIX-HEX((WS-HEX-IDX * 2) - 1:1)
+009610     MOVE WS-HEX-DIGITS(WS-HEX-LO-NIBBLE + 1:1)
+009620         TO WS-HASH-PREFIX-HEX(WS-HEX-IDX * 2:1)
+009630     ADD 1 TO WS-HEX-IDX.
+009640 2520-HEX-ENCODE-ONE-BYTE-EXIT.
+009650     EXIT.
+009660
+009300 8000-TERMINATE.
+009360     CLOSE JSON-OUTPUT-FILE
+009370     CLOSE TRANSACTION-FILE
+009390     CLOSE LEDGER-MASTER-FILE
+009400     CLOSE LEDGER-FILE.
+009500 8000-TERMINATE-EXIT.
+009600     EXIT.
+009700
+009800 9999-EXIT.
+009900     STOP RUN.
