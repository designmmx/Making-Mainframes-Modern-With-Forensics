@@ -0,0 +1,227 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FORENSIC-INQUIRY.
+000300 AUTHOR.        DATA-LOSS-PREVENTION-TEAM.
+000400 INSTALLATION.  FORENSIC-LEDGER-SUBSYSTEM.
+000500 DATE-WRITTEN.  2024-06-11.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    FORENSIC-INQUIRY                                            *
+001000*                                                                *
+001100*    CICS PSEUDO-CONVERSATIONAL TRANSACTION (TRANID FINQ).       *
+001200*    TAKES A TRANSACTION ID KEYED ON THE FORINQ1 MAP, READS THE  *
+001300*    MATCHING RECORD FROM THE LEDGER-MASTER-FILE (THE KEYED      *
+001400*    LOOKUP COPY OF THE LEDGER MAINTAINED BY FORENSIC-AUDIT),    *
+001500*    AND DISPLAYS ITS TIMESTAMP, AMOUNT, AND HASH PREFIX.        *
+001600*                                                                *
+001700*    THE RECORD'S OWN STORED PRIOR-HASH FIELD (LM-CHAIN-PRIOR-   *
+001800*    HASH) LETS THIS TRANSACTION SPOT-CHECK ONE RECORD'S CHAIN   *
+001900*    LINKAGE -- RECOMPUTE ITS HASH FROM ITS STORED PRIOR-HASH    *
+002000*    AND ITS OWN FIELDS AND COMPARE -- WITHOUT READING THE WHOLE *
+002100*    LEDGER FROM GENESIS THE WAY THE BATCH FORENSIC-VERIFY DOES. *
+002200*    A BROKEN LINK HERE MEANS THIS RECORD OR ITS IMMEDIATE       *
+002300*    PREDECESSOR WAS TAMPERED WITH; IT IS NOT A SUBSTITUTE FOR A *
+002400*    FULL FORENSIC-VERIFY RUN, WHICH IS STILL THE AUTHORITATIVE  *
+002500*    CHECK OF THE ENTIRE CHAIN.                                  *
+002600*                                                                *
+002700*----------------------------------------------------------------*
+002800*    MODIFICATION HISTORY                                       *
+002900*----------------------------------------------------------------*
+003000*    DATE       BY    DESCRIPTION                                *
+003100*    ---------- ----- -------------------------------------------*
+003200*    2024-06-11 JRM   ORIGINAL.                                  *
+003210*    2024-07-02 JRM   RECORD LAYOUT PICKED UP THE SIGNED AMOUNT, *
+003220*                     RECORD-TYPE, AND REVERSAL-OF-TXN-ID FIELDS *
+003230*                     FROM FORLMD.CPY; HASH RECOMPUTE NOW FEEDS  *
+003240*                     THEM INTO HASH256 THE SAME WAY FORENSIC-   *
+003250*                     AUDIT DOES.  ADDED THE RECORD TYPE AND     *
+003260*                     REVERSAL-OF FIELDS TO THE INQUIRY SCREEN.  *
+003270*    2024-07-29 JRM   RECORD LAYOUT PICKED UP LM-SEQUENCE-NUMBER *
+003280*                     FROM FORLMD.CPY; FEEDS INTO HASH256 THE    *
+003290*                     SAME WAY FORENSIC-AUDIT DOES.  ADDED THE   *
+003291*                     SEQUENCE NUMBER TO THE INQUIRY SCREEN.     *
+003292*    2024-08-05 JRM   RETURN NOW PASSES A COMMAREA SO EIBCALEN   *
+003293*                     IS NON-ZERO ON THE SECOND PSEUDO-CONVER-   *
+003294*                     SATIONAL TURN -- WITHOUT IT THE TRANSACT-  *
+003295*                     ION NEVER LEFT THE INITIAL-MAP BRANCH.     *
+003296*    2024-08-12 JRM   MAPFAIL NOW BRANCHES TO ITS OWN PARAGRAPH  *
+003297*                     (1500-MAPFAIL-REDISPLAY) THAT REDISPLAYS   *
+003298*                     THE BLANK MAP AND REJOINS THE STRUCTURED   *
+003299*                     FLOW AT 2000-PROCESS-INQUIRY-EXIT, INSTEAD *
+003301*                     OF FALLING THROUGH INTO 2000-PROCESS-      *
+003302*                     INQUIRY AND RE-RECEIVING A MAP MID-TASK.   *
+003303******************************************************************
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER.   IBM-370.
+003700 OBJECT-COMPUTER.   IBM-370.
+003800 DATA DIVISION.
+003900 WORKING-STORAGE SECTION.
+004000 01  WS-INQUIRY-TXN-ID         PIC X(10).
+004050 01  WS-RETURN-COMMAREA        PIC X(01) VALUE SPACES.
+004100 01  WS-RECORD-FOUND-SWITCH    PIC X(01) VALUE 'N'.
+004200     88  WS-RECORD-FOUND            VALUE 'Y'.
+004300 COPY FORLMD.
+004400 01  WS-DISPLAY-AMOUNT         PIC -9(8).99.
+004500 01  WS-HASH-PREFIX-HEX        PIC X(16).
+004600 01  WS-HEX-DIGITS             PIC X(16)
+004700     VALUE "0123456789ABCDEF".
+004800 01  WS-HEX-IDX                PIC 9(2) COMP-5.
+004900 01  WS-HEX-BYTE-VALUE         PIC 9(3) COMP-5.
+005000 01  WS-HEX-HI-NIBBLE          PIC 9(2) COMP-5.
+005100 01  WS-HEX-LO-NIBBLE          PIC 9(2) COMP-5.
+005200 01  WS-HASH-INPUT-AREA.
+005300     05  WS-HASH-IN-PRIOR-HASH PIC X(8).
+005400     05  WS-HASH-IN-TIMESTAMP  PIC X(14).
+005500     05  WS-HASH-IN-TXN-ID     PIC X(10).
+005600     05  WS-HASH-IN-AMOUNT     PIC S9(8)V99.
+005610     05  WS-HASH-IN-RECORD-TYPE PIC X(01).
+005620     05  WS-HASH-IN-REVERSAL-ID PIC X(10).
+005630     05  WS-HASH-IN-SEQUENCE   PIC 9(09).
+005700 01  WS-HASH-INPUT-LEN         PIC S9(9) COMP-5 VALUE 62.
+005800 01  WS-HASH-DIGEST            PIC X(32).
+005900 01  WS-EXPECTED-HASH          PIC X(8).
+006000 COPY FORINQM.
+006100 PROCEDURE DIVISION.
+006200 0000-MAINLINE.
+006300     IF EIBCALEN = 0
+006400         PERFORM 1000-SEND-INITIAL-MAP
+006500             THRU 1000-SEND-INITIAL-MAP-EXIT
+006600     ELSE
+006700         PERFORM 2000-PROCESS-INQUIRY
+006800             THRU 2000-PROCESS-INQUIRY-EXIT
+006900     END-IF
+007000     EXEC CICS RETURN
+007100         TRANSID('FINQ')
+007150         COMMAREA(WS-RETURN-COMMAREA)
+007160         LENGTH(1)
+007200     END-EXEC
+007300     GO TO 9999-EXIT.
+007400
+007500 1000-SEND-INITIAL-MAP.
+007600     MOVE LOW-VALUES TO FORINQ1O
+007700     EXEC CICS SEND MAP('FORINQ1')
+007800         MAPSET('FORINQM')
+007900         ERASE
+008000     END-EXEC.
+008100 1000-SEND-INITIAL-MAP-EXIT.
+008200     EXIT.
+008210
+008220 1500-MAPFAIL-REDISPLAY.
+008230     MOVE LOW-VALUES TO FORINQ1O
+008240     EXEC CICS SEND MAP('FORINQ1')
+008250         MAPSET('FORINQM')
+008260         ERASE
+008270     END-EXEC
+008280     GO TO 2000-PROCESS-INQUIRY-EXIT.
+008300
+008400 2000-PROCESS-INQUIRY.
+008500     EXEC CICS HANDLE CONDITION
+008600         MAPFAIL(1500-MAPFAIL-REDISPLAY)
+008700     END-EXEC
+008800     EXEC CICS RECEIVE MAP('FORINQ1')
+008900         MAPSET('FORINQM')
+009000         INTO(FORINQ1I)
+009100     END-EXEC
+009200     MOVE FIQTIDI TO WS-INQUIRY-TXN-ID
+009300     IF WS-INQUIRY-TXN-ID = SPACES OR LOW-VALUES
+009400         MOVE LOW-VALUES TO FORINQ1O
+009500         MOVE 'PLEASE ENTER A TRANSACTION ID' TO FIQSTSO
+009600     ELSE
+009700         PERFORM 2100-LOOKUP-RECORD
+009800             THRU 2100-LOOKUP-RECORD-EXIT
+009900     END-IF
+010000     PERFORM 2800-SEND-RESPONSE-MAP
+010100         THRU 2800-SEND-RESPONSE-MAP-EXIT.
+010200 2000-PROCESS-INQUIRY-EXIT.
+010300     EXIT.
+010400
+010500 2100-LOOKUP-RECORD.
+010600     SET WS-RECORD-FOUND TO FALSE
+010700     MOVE LOW-VALUES TO FORINQ1O
+010800     EXEC CICS HANDLE CONDITION
+010900         NOTFND(2200-RECORD-NOT-FOUND)
+011000     END-EXEC
+011100     EXEC CICS READ FILE('LEDGMSTR')
+011200         INTO(LEDGER-MASTER-RECORD)
+011300         RIDFLD(WS-INQUIRY-TXN-ID)
+011400     END-EXEC
+011500     SET WS-RECORD-FOUND TO TRUE
+011600     PERFORM 2300-VERIFY-CHAIN-LINK
+011700         THRU 2300-VERIFY-CHAIN-LINK-EXIT
+011800     PERFORM 2600-FORMAT-OUTPUT
+011900         THRU 2600-FORMAT-OUTPUT-EXIT.
+012000 2100-LOOKUP-RECORD-EXIT.
+012100     EXIT.
+012200
+012300 2200-RECORD-NOT-FOUND.
+012400     MOVE WS-INQUIRY-TXN-ID TO FIQTIDO
+012500     MOVE 'TRANSACTION NOT FOUND IN LEDGER' TO FIQSTSO
+012600     GO TO 2100-LOOKUP-RECORD-EXIT.
+012700
+012800 2300-VERIFY-CHAIN-LINK.
+012900     MOVE LM-CHAIN-PRIOR-HASH TO WS-HASH-IN-PRIOR-HASH
+013000     MOVE LM-TIMESTAMP        TO WS-HASH-IN-TIMESTAMP
+013100     MOVE LM-TRANSACTION-ID   TO WS-HASH-IN-TXN-ID
+013200     MOVE LM-AMOUNT           TO WS-HASH-IN-AMOUNT
+013210     MOVE LM-RECORD-TYPE      TO WS-HASH-IN-RECORD-TYPE
+013220     MOVE LM-REVERSAL-OF-TXN-ID TO WS-HASH-IN-REVERSAL-ID
+013230     MOVE LM-SEQUENCE-NUMBER  TO WS-HASH-IN-SEQUENCE
+013300     CALL "HASH256" USING WS-HASH-INPUT-AREA
+013400                          WS-HASH-INPUT-LEN
+013500                          WS-HASH-DIGEST
+013600     MOVE WS-HASH-DIGEST(1:8) TO WS-EXPECTED-HASH
+013700     IF WS-EXPECTED-HASH = LM-HASH-PREFIX
+013800         MOVE 'CHAIN LINK INTACT' TO FIQSTSO
+013900     ELSE
+014000         MOVE 'CHAIN LINK BROKEN -- POSSIBLE TAMPERING'
+014100             TO FIQSTSO
+014200     END-IF.
+014300 2300-VERIFY-CHAIN-LINK-EXIT.
+014400     EXIT.
+014500
+014600 2600-FORMAT-OUTPUT.
+014700     MOVE LM-TRANSACTION-ID TO FIQTIDO
+014800     MOVE LM-TIMESTAMP      TO FIQTSO
+014900     MOVE LM-AMOUNT         TO WS-DISPLAY-AMOUNT
+015000     MOVE WS-DISPLAY-AMOUNT TO FIQAMTO
+015010     MOVE LM-RECORD-TYPE    TO FIQRTO
+015020     MOVE LM-REVERSAL-OF-TXN-ID TO FIQREVO
+015030     MOVE LM-SEQUENCE-NUMBER TO FIQSEQO
+015100     PERFORM 2610-HEX-ENCODE-HASH
+015200         THRU 2610-HEX-ENCODE-HASH-EXIT
+015300     MOVE WS-HASH-PREFIX-HEX TO FIQHPFO.
+015400 2600-FORMAT-OUTPUT-EXIT.
+015500     EXIT.
+015600
+015700 2610-HEX-ENCODE-HASH.
+015800     MOVE 1 TO WS-HEX-IDX
+015900     PERFORM 2620-HEX-ENCODE-ONE-BYTE
+016000         UNTIL WS-HEX-IDX > 8.
+016100 2610-HEX-ENCODE-HASH-EXIT.
+016200     EXIT.
+016300
+016400 2620-HEX-ENCODE-ONE-BYTE.
+016500     COMPUTE WS-HEX-BYTE-VALUE =
+016600         FUNCTION ORD(LM-HASH-PREFIX(WS-HEX-IDX:1)) - 1
+016700     COMPUTE WS-HEX-HI-NIBBLE = WS-HEX-BYTE-VALUE / 16
+016800     COMPUTE WS-HEX-LO-NIBBLE =
+016900         FUNCTION MOD(WS-HEX-BYTE-VALUE, 16)
+017000     MOVE WS-HEX-DIGITS(WS-HEX-HI-NIBBLE + 1:1)
+017100         TO WS-HASH-PREFIX-HEX((WS-HEX-IDX * 2) - 1:1)
+017200     MOVE WS-HEX-DIGITS(WS-HEX-LO-NIBBLE + 1:1)
+017300         TO WS-HASH-PREFIX-HEX(WS-HEX-IDX * 2:1)
+017400     ADD 1 TO WS-HEX-IDX.
+017500 2620-HEX-ENCODE-ONE-BYTE-EXIT.
+017600     EXIT.
+017700
+017800 2800-SEND-RESPONSE-MAP.
+017900     EXEC CICS SEND MAP('FORINQ1')
+018000         MAPSET('FORINQM')
+018100         DATAONLY
+018200     END-EXEC.
+018300 2800-SEND-RESPONSE-MAP-EXIT.
+018400     EXIT.
+018500
+018600 9999-EXIT.
+018700     EXIT PROGRAM.
