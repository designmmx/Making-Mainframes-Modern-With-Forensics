@@ -0,0 +1,179 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FORENSIC-VERIFY.
+000300 AUTHOR.        DATA-LOSS-PREVENTION-TEAM.
+000400 INSTALLATION.  FORENSIC-LEDGER-SUBSYSTEM.
+000500 DATE-WRITTEN.  2024-04-18.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    FORENSIC-VERIFY                                             *
+001000*                                                                *
+001100*    STANDALONE BATCH COMPANION TO FORENSIC-AUDIT.  READS BACK   *
+001200*    EVERY RECORD FORENSIC-AUDIT HAS WRITTEN TO LEDGER-FILE,     *
+001300*    RECOMPUTES THE SHA-256 HASH CHAIN ONE RECORD AT A TIME, AND *
+001400*    REPORTS ANY RECORD WHOSE STORED HASH PREFIX DOES NOT MATCH  *
+001500*    WHAT THE CHAIN SAYS IT SHOULD BE.                           *
+001600*                                                                *
+001700*    EACH RECORD'S EXPECTED HASH IS RECOMPUTED FROM THE PRIOR    *
+001800*    RECORD'S *STORED* HASH PLUS THE CURRENT RECORD'S OWN        *
+001900*    FIELDS -- THE SAME RULE FORENSIC-AUDIT USED TO WRITE IT.    *
+002000*                                                                *
+002100*----------------------------------------------------------------*
+002200*    MODIFICATION HISTORY                                       *
+002300*----------------------------------------------------------------*
+002400*    DATE       BY    DESCRIPTION                                *
+002500*    ---------- ----- -------------------------------------------*
+002600*    2024-04-18 JRM   ORIGINAL.                                  *
+002610*    2024-07-02 JRM   RECORD LAYOUT PICKED UP THE SIGNED AMOUNT, *
+002620*                     RECORD-TYPE, AND REVERSAL-OF-TXN-ID FIELDS *
+002630*                     FROM FORLFD.CPY; HASH RECOMPUTE NOW FEEDS  *
+002640*                     THEM INTO HASH256 THE SAME WAY FORENSIC-   *
+002650*                     AUDIT DOES WHEN IT WRITES THE RECORD.      *
+002660*    2024-07-29 JRM   RECORD LAYOUT PICKED UP LR-SEQUENCE-NUMBER *
+002670*                     FROM FORLFD.CPY; FEEDS INTO HASH256 THE    *
+002680*                     SAME WAY FORENSIC-AUDIT DOES.              *
+002690*    2024-08-19 JRM   2000-VERIFY-RECORDS CHAINED THE PRIOR      *
+002691*                     RECORD'S STORED HASH FORWARD INSTEAD OF    *
+002692*                     THE FRESHLY RECOMPUTED ONE, SO TAMPERING A *
+002693*                     RECORD WITHOUT TOUCHING ITS OWN STORED     *
+002694*                     HASH DID NOT CASCADE INTO A BREAK ON THE   *
+002695*                     NEXT RECORD.  NOW CHAINS FORWARD THE       *
+002696*                     RECOMPUTED WS-EXPECTED-HASH.  ALSO MOVES A *
+002697*                     DEFINITE RETURN-CODE BEFORE EACH STOP RUN  *
+002698*                     -- A BARE STOP RUN AFTER CALLING HASH256   *
+002699*                     LEFT WHATEVER THE C CALL RETURNED IN PLACE.*
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-370.
+003100 OBJECT-COMPUTER.   IBM-370.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT LEDGER-FILE ASSIGN TO LEDGER
+003500         ORGANIZATION IS SEQUENTIAL
+003600         ACCESS MODE IS SEQUENTIAL
+003700         FILE STATUS IS WS-LEDGER-STATUS.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  LEDGER-FILE
+004100     LABEL RECORDS ARE STANDARD
+004200     RECORDING MODE IS F
+004300     RECORD CONTAINS 70 CHARACTERS.
+004400 COPY FORLFD.
+004500 WORKING-STORAGE SECTION.
+004600 01  WS-LEDGER-STATUS          PIC X(02).
+004700     88  WS-LEDGER-OK               VALUE '00'.
+004800     88  WS-LEDGER-EOF              VALUE '10'.
+004900 01  WS-EOF-SWITCH             PIC X(01) VALUE 'N'.
+005000     88  WS-AT-EOF                  VALUE 'Y'.
+005100 COPY FORLEDG.
+005200 01  WS-PRIOR-HASH             PIC X(8).
+005300 01  WS-GENESIS-HASH           PIC X(8) VALUE "GENESIS0".
+005400 01  WS-HASH-INPUT-AREA.
+005500     05  WS-HASH-IN-PRIOR-HASH PIC X(8).
+005600     05  WS-HASH-IN-TIMESTAMP  PIC X(14).
+005700     05  WS-HASH-IN-TXN-ID     PIC X(10).
+005800     05  WS-HASH-IN-AMOUNT     PIC S9(8)V99.
+005810     05  WS-HASH-IN-RECORD-TYPE PIC X(01).
+005820     05  WS-HASH-IN-REVERSAL-ID PIC X(10).
+005830     05  WS-HASH-IN-SEQUENCE   PIC 9(09).
+005900 01  WS-HASH-INPUT-LEN         PIC S9(9) COMP-5 VALUE 62.
+006000 01  WS-HASH-DIGEST            PIC X(32).
+006100 01  WS-EXPECTED-HASH          PIC X(8).
+006200 01  WS-RECORD-COUNT           PIC 9(9) COMP-5 VALUE 0.
+006300 01  WS-MISMATCH-COUNT         PIC 9(9) COMP-5 VALUE 0.
+006400 01  WS-FIRST-BROKEN-RECORD    PIC 9(9) COMP-5 VALUE 0.
+006500 PROCEDURE DIVISION.
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE
+006800         THRU 1000-INITIALIZE-EXIT
+006900     PERFORM 2000-VERIFY-RECORDS
+007000         THRU 2000-VERIFY-RECORDS-EXIT
+007100         UNTIL WS-AT-EOF
+007200     PERFORM 8000-REPORT-RESULTS
+007300         THRU 8000-REPORT-RESULTS-EXIT
+007400     PERFORM 9000-TERMINATE
+007500         THRU 9000-TERMINATE-EXIT
+007550     MOVE 0 TO RETURN-CODE
+007600     GO TO 9999-EXIT.
+007700
+007800 1000-INITIALIZE.
+007900     DISPLAY "FORENSIC-VERIFY: VALIDATING LEDGER HASH CHAIN..."
+008000     MOVE WS-GENESIS-HASH TO WS-PRIOR-HASH
+008100     OPEN INPUT LEDGER-FILE
+008200     IF NOT WS-LEDGER-OK
+008300         DISPLAY "FORENSIC-VERIFY: UNABLE TO OPEN LEDGER-FILE, "
+008400             "STATUS = " WS-LEDGER-STATUS
+008450         MOVE 16 TO RETURN-CODE
+008500         GO TO 9999-EXIT
+008600     END-IF
+008700     PERFORM 2100-READ-LEDGER-RECORD
+008800         THRU 2100-READ-LEDGER-RECORD-EXIT.
+008900 1000-INITIALIZE-EXIT.
+009000     EXIT.
+009100
+009200 2000-VERIFY-RECORDS.
+009300     ADD 1 TO WS-RECORD-COUNT
+009310     IF LR-CHAIN-PRIOR-HASH NOT = WS-PRIOR-HASH
+009320         ADD 1 TO WS-MISMATCH-COUNT
+009330         IF WS-FIRST-BROKEN-RECORD = 0
+009340             MOVE WS-RECORD-COUNT TO WS-FIRST-BROKEN-RECORD
+009350         END-IF
+009360         DISPLAY "FORENSIC-VERIFY: STORED PRIOR-HASH DOES NOT "
+009370             "MATCH CHAIN AT RECORD " WS-RECORD-COUNT
+009380             " TRANSACTION-ID=" LR-TRANSACTION-ID
+009390     END-IF
+009400     MOVE WS-PRIOR-HASH     TO WS-HASH-IN-PRIOR-HASH
+009500     MOVE LR-TIMESTAMP      TO WS-HASH-IN-TIMESTAMP
+009600     MOVE LR-TRANSACTION-ID TO WS-HASH-IN-TXN-ID
+009700     MOVE LR-AMOUNT         TO WS-HASH-IN-AMOUNT
+009710     MOVE LR-RECORD-TYPE    TO WS-HASH-IN-RECORD-TYPE
+009720     MOVE LR-REVERSAL-OF-TXN-ID TO WS-HASH-IN-REVERSAL-ID
+009730     MOVE LR-SEQUENCE-NUMBER TO WS-HASH-IN-SEQUENCE
+009800     CALL "HASH256" USING WS-HASH-INPUT-AREA
+009900                          WS-HASH-INPUT-LEN
+010000                          WS-HASH-DIGEST
+010100     MOVE WS-HASH-DIGEST(1:8) TO WS-EXPECTED-HASH
+010200     IF WS-EXPECTED-HASH NOT = LR-HASH-PREFIX
+010300         ADD 1 TO WS-MISMATCH-COUNT
+010400         IF WS-FIRST-BROKEN-RECORD = 0
+010500             MOVE WS-RECORD-COUNT TO WS-FIRST-BROKEN-RECORD
+010600         END-IF
+010700         DISPLAY "FORENSIC-VERIFY: HASH MISMATCH AT RECORD "
+010800             WS-RECORD-COUNT " TRANSACTION-ID="
+010900             LR-TRANSACTION-ID
+011000     END-IF
+011100     MOVE WS-EXPECTED-HASH TO WS-PRIOR-HASH
+011200     PERFORM 2100-READ-LEDGER-RECORD
+011300         THRU 2100-READ-LEDGER-RECORD-EXIT.
+011400 2000-VERIFY-RECORDS-EXIT.
+011500     EXIT.
+011600
+011700 2100-READ-LEDGER-RECORD.
+011800     READ LEDGER-FILE
+011900         AT END
+012000             SET WS-AT-EOF TO TRUE
+012100     END-READ.
+012200 2100-READ-LEDGER-RECORD-EXIT.
+012300     EXIT.
+012400
+012500 8000-REPORT-RESULTS.
+012600     DISPLAY "FORENSIC-VERIFY: RECORDS READ    = " WS-RECORD-COUNT
+012700     DISPLAY "FORENSIC-VERIFY: MISMATCHES FOUND = "
+012800         WS-MISMATCH-COUNT
+012900     IF WS-MISMATCH-COUNT = 0
+013000         DISPLAY "FORENSIC-VERIFY: HASH CHAIN STATUS = CLEAN"
+013100     ELSE
+013200         DISPLAY "FORENSIC-VERIFY: HASH CHAIN STATUS = "
+013300             "BROKEN-AT-RECORD-" WS-FIRST-BROKEN-RECORD
+013400     END-IF.
+013500 8000-REPORT-RESULTS-EXIT.
+013600     EXIT.
+013700
+013800 9000-TERMINATE.
+013900     CLOSE LEDGER-FILE.
+014000 9000-TERMINATE-EXIT.
+014100     EXIT.
+014200
+014300 9999-EXIT.
+014400     STOP RUN.
