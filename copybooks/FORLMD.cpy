@@ -0,0 +1,30 @@
+000100******************************************************************
+000200*                                                                *
+000300*    FORLMD.CPY                                                  *
+000400*    FORENSIC LEDGER MASTER RECORD (FD LEVEL, INDEXED)           *
+000500*                                                                *
+000600*    KEYED COMPANION TO FORLFD.CPY -- SAME 70-BYTE LAYOUT AS     *
+000700*    THE LEDGER, BUT ORGANIZED FOR RANDOM ACCESS BY TRANSACTION  *
+000800*    ID SO ONLINE INQUIRY TRANSACTIONS CAN PULL A SINGLE RECORD  *
+000900*    WITHOUT READING THE SEQUENTIAL LEDGER FROM THE TOP.  THE    *
+001000*    SEQUENTIAL LEDGER-FILE REMAINS THE SYSTEM OF RECORD; THIS   *
+001100*    MASTER IS A LOOKUP COPY MAINTAINED ALONGSIDE IT.            *
+001200*                                                                *
+001300*    LM- PREFIXED NAMES FOR USE UNDERNEATH AN FD ENTRY.  COPY    *
+001400*    THIS MEMBER IMMEDIATELY AFTER THE FD HEADER IN ANY PROGRAM  *
+001500*    THAT OPENS THE LEDGER MASTER FILE DIRECTLY (FORENSIC-AUDIT, *
+001550*    FORENSIC-INQUIRY).  SAME 70-BYTE LAYOUT AS FORLFD.CPY.      *
+001700*                                                                *
+001800******************************************************************
+001900 01  LEDGER-MASTER-RECORD.
+002000     05  LM-TRANSACTION-ID     PIC X(10).
+002100*                                  RECORD KEY
+002200     05  LM-TIMESTAMP          PIC X(14).
+002300     05  LM-AMOUNT             PIC S9(8)V99.
+002310     05  LM-RECORD-TYPE        PIC X(01).
+002320         88  LM-TYPE-CHARGE        VALUE 'C'.
+002330         88  LM-TYPE-REVERSAL      VALUE 'R'.
+002340     05  LM-REVERSAL-OF-TXN-ID PIC X(10).
+002400     05  LM-HASH-PREFIX        PIC X(8).
+002500     05  LM-CHAIN-PRIOR-HASH   PIC X(8).
+002600     05  LM-SEQUENCE-NUMBER    PIC 9(09).
