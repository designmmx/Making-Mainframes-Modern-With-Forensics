@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*                                                                *
+000300*    FORLFD.CPY                                                  *
+000400*    FORENSIC LEDGER FILE RECORD (FD LEVEL)                      *
+000500*                                                                *
+000600*    COMPANION TO FORLEDG.CPY -- SAME 70-BYTE LAYOUT, BUT WITH   *
+000700*    LR- PREFIXED NAMES FOR USE UNDERNEATH AN FD ENTRY.  COPY    *
+000800*    THIS MEMBER IMMEDIATELY AFTER THE FD HEADER IN ANY PROGRAM  *
+000900*    THAT OPENS THE LEDGER FILE DIRECTLY (FORENSIC-AUDIT,        *
+001000*    FORENSIC-VERIFY, FORENSIC-REPORT, FORENSIC-INQUIRY).        *
+001100*                                                                *
+001200******************************************************************
+001300 01  LEDGER-RECORD.
+001400     05  LR-TIMESTAMP          PIC X(14).
+001500     05  LR-TRANSACTION-ID     PIC X(10).
+001600     05  LR-AMOUNT             PIC S9(8)V99.
+001610     05  LR-RECORD-TYPE        PIC X(01).
+001620         88  LR-TYPE-CHARGE        VALUE 'C'.
+001630         88  LR-TYPE-REVERSAL      VALUE 'R'.
+001640     05  LR-REVERSAL-OF-TXN-ID PIC X(10).
+001700     05  LR-HASH-PREFIX        PIC X(8).
+001710     05  LR-CHAIN-PRIOR-HASH   PIC X(8).
+001720     05  LR-SEQUENCE-NUMBER    PIC 9(09).
