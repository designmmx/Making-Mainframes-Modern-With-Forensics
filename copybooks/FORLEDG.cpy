@@ -0,0 +1,48 @@
+000100******************************************************************
+000200*                                                                *
+000300*    FORLEDG.CPY                                                 *
+000400*    FORENSIC LEDGER RECORD LAYOUT                               *
+000500*                                                                *
+000600*    SHARED 70-BYTE FIXED LENGTH RECORD USED BY THE FORENSIC     *
+000700*    AUDIT SUBSYSTEM (FORENSIC-AUDIT, FORENSIC-VERIFY, AND       *
+000800*    ANY PROGRAM THAT MUST READ OR WRITE THE LEDGER).            *
+000900*                                                                *
+001000*    COPY THIS MEMBER RATHER THAN REDEFINING THE LAYOUT LOCALLY  *
+001100*    SO THAT EVERY PROGRAM AGREES ON FIELD BOUNDARIES.           *
+001200*                                                                *
+001300******************************************************************
+001400 01  WS-FORENSIC-RECORD.
+001410*    EACH ELEMENTARY ITEM BELOW CARRIES ITS OWN VALUE CLAUSE SO
+001420*    WORKING-STORAGE NEVER STARTS OUT HOLDING BINARY LOW-VALUES.
+001500     05  WS-TIMESTAMP          PIC X(14) VALUE SPACES.
+001600*                                  YYYYMMDDHHMMSS
+001700     05  WS-TRANSACTION-ID     PIC X(10) VALUE SPACES.
+001800*                                  UNIQUE TRANSACTION IDENTIFIER
+001900     05  WS-AMOUNT             PIC S9(8)V99 VALUE ZEROES.
+002000*                                  10 DIGITS TOTAL, SIGNED SO
+002010*                                  REVERSALS POST AS NEGATIVE
+002020     05  WS-RECORD-TYPE        PIC X(01) VALUE 'C'.
+002030         88  WS-TYPE-CHARGE        VALUE 'C'.
+002040         88  WS-TYPE-REVERSAL      VALUE 'R'.
+002050*                                  C = ORIGINAL CHARGE
+002060*                                  R = REVERSAL OF AN EARLIER TXN
+002070     05  WS-REVERSAL-OF-TXN-ID PIC X(10) VALUE SPACES.
+002080*                                  TRANSACTION ID BEING REVERSED,
+002090*                                  BLANK UNLESS WS-TYPE-REVERSAL
+002100     05  WS-HASH-PREFIX        PIC X(8) VALUE SPACES.
+002200*                                  HASH VERIFIER
+002110     05  WS-CHAIN-PRIOR-HASH   PIC X(8) VALUE SPACES.
+002120*                                  PRIOR RECORD'S HASH, CARRIED
+002130*                                  SO A SINGLE RECORD CAN BE
+002140*                                  SPOT-CHECKED WITHOUT WALKING
+002150*                                  THE WHOLE CHAIN FROM GENESIS
+002160     05  WS-SEQUENCE-NUMBER    PIC 9(09) VALUE ZEROES.
+002170*                                  MONOTONIC WRITE-ORDER COUNTER.
+002180*                                  WS-TIMESTAMP ALONE CANNOT
+002190*                                  DISTINGUISH TWO TRANSACTIONS
+002200*                                  POSTED IN THE SAME SECOND; THIS
+002210*                                  FIELD GIVES THE HASH CHAIN A
+002220*                                  STABLE, GAP-FREE WRITE ORDER.
+002300*--------------------------------------------------------------*
+002400*    TOTAL BYTES: 14+10+10+1+10+8+8+9 = 70 BYTES                *
+002500*--------------------------------------------------------------*
