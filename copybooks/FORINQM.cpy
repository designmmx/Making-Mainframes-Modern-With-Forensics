@@ -0,0 +1,38 @@
+000100******************************************************************
+000200*                                                                *
+000300*    FORINQM.CPY                                                 *
+000400*    SYMBOLIC MAP FOR THE FORINQ1 BMS MAP, MAPSET FORINQM.       *
+000500*                                                                *
+000600*    ONE INPUT FIELD (TRANSACTION ID) AND FOUR OUTPUT FIELDS     *
+000700*    (TIMESTAMP, AMOUNT, HASH PREFIX, STATUS MESSAGE) FOR THE    *
+000800*    FORENSIC-INQUIRY ONLINE TRANSACTION.  NORMALLY GENERATED    *
+000900*    BY ASSEMBLING THE FORINQM BMS MAPSET SOURCE; CHECKED IN     *
+001000*    HERE AS THE COBOL COPY MEMBER SO THE PROGRAM COMPILES       *
+001100*    WITHOUT THE ASSEMBLER STEP BEING RUN AGAIN BY HAND.         *
+001200*                                                                *
+001300******************************************************************
+001400 01  FORINQ1I.
+001500     05  FILLER                PIC X(12).
+001600     05  FIQTIDL                PIC S9(4) COMP.
+001700     05  FIQTIDF                PIC X(01).
+001800     05  FILLER REDEFINES FIQTIDF.
+001900         10  FIQTIDA            PIC X(01).
+002000     05  FIQTIDI                PIC X(10).
+002100 01  FORINQ1O REDEFINES FORINQ1I.
+002200     05  FILLER                PIC X(12).
+002300     05  FILLER                PIC X(03).
+002400     05  FIQTIDO                PIC X(10).
+002500     05  FIQTSA                PIC X(01).
+002600     05  FIQTSO                PIC X(14).
+002700     05  FIQAMTA                PIC X(01).
+002800     05  FIQAMTO                PIC X(12).
+002810     05  FIQRTA                 PIC X(01).
+002820     05  FIQRTO                 PIC X(01).
+002830     05  FIQREVA                PIC X(01).
+002840     05  FIQREVO                PIC X(10).
+002850     05  FIQSEQA                PIC X(01).
+002860     05  FIQSEQO                PIC X(09).
+002900     05  FIQHPFA                PIC X(01).
+003000     05  FIQHPFO                PIC X(16).
+003100     05  FIQSTSA                PIC X(01).
+003200     05  FIQSTSO                PIC X(40).
