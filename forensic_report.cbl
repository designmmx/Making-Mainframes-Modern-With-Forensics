@@ -0,0 +1,216 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FORENSIC-REPORT.
+000300 AUTHOR.        DATA-LOSS-PREVENTION-TEAM.
+000400 INSTALLATION.  FORENSIC-LEDGER-SUBSYSTEM.
+000500 DATE-WRITTEN.  2024-07-15.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*    FORENSIC-REPORT                                             *
+001000*                                                                *
+001100*    END-OF-DAY CONTROL REPORT FOR THE FORENSIC LEDGER.  READS   *
+001200*    BACK THE FULL DAY'S LEDGER-FILE OUTPUT FROM FORENSIC-AUDIT  *
+001300*    AND PRINTS A ONE-SCREEN SUMMARY AN OPERATIONS LEAD OR       *
+001400*    AUDITOR CAN GLANCE AT TO CONFIRM THE DAY'S RUN CLOSED       *
+001500*    CLEANLY: RECORD COUNT, NET CONTROL TOTAL OF WS-AMOUNT       *
+001600*    (REVERSALS POST NEGATIVE, SO THE TOTAL NETS THEM OUT        *
+001700*    AGAINST THE CHARGES THEY REVERSE), FIRST AND LAST           *
+001800*    TIMESTAMP ON THE FILE, AND THE OVERALL HASH-CHAIN           *
+001900*    VALIDATION STATUS.                                          *
+002000*                                                                *
+002100*    THE HASH-CHAIN WALK IS THE SAME RECOMPUTE-AND-COMPARE LOGIC *
+002200*    FORENSIC-VERIFY USES -- EACH RECORD'S EXPECTED HASH IS      *
+002300*    RECOMPUTED FROM THE PRIOR RECORD'S *STORED* HASH PLUS THE   *
+002400*    CURRENT RECORD'S OWN FIELDS.  FORENSIC-REPORT IS A CONTROL  *
+002500*    TOTAL REPORT, NOT A REPLACEMENT FOR FORENSIC-VERIFY -- RUN  *
+002600*    FORENSIC-VERIFY WHEN A BROKEN CHAIN NEEDS TO BE TRACKED     *
+002700*    DOWN IN DETAIL.                                             *
+002800*                                                                *
+002900*----------------------------------------------------------------*
+003000*    MODIFICATION HISTORY                                       *
+003100*----------------------------------------------------------------*
+003200*    DATE       BY    DESCRIPTION                                *
+003300*    ---------- ----- -------------------------------------------*
+003400*    2024-07-15 JRM   ORIGINAL.                                  *
+003410*    2024-07-29 JRM   RECORD LAYOUT PICKED UP LR-SEQUENCE-NUMBER *
+003420*                     FROM FORLFD.CPY; FEEDS INTO HASH256 THE    *
+003430*                     SAME WAY FORENSIC-AUDIT DOES.              *
+003440*    2024-08-12 JRM   RECORD COUNT, NET CONTROL TOTAL, AND FIRST/*
+003450*                     LAST TIMESTAMP ARE NOW SCOPED TO TODAY'S   *
+003460*                     DATE (LR-TIMESTAMP'S FIRST 8 BYTES VS.     *
+003470*                     WS-TODAY-DATE) SO THE "END-OF-DAY" REPORT  *
+003480*                     REFLECTS TODAY'S ACTIVITY INSTEAD OF THE   *
+003490*                     LEDGER'S ENTIRE LIFETIME-TO-DATE.  THE     *
+003491*                     HASH-CHAIN WALK STILL COVERS EVERY RECORD  *
+003492*                     FROM GENESIS, SINCE CHAIN CONTINUITY CAN   *
+003493*                     ONLY BE VALIDATED UNBROKEN -- WS-FIRST-    *
+003494*                     BROKEN-RECORD NOW REPORTS ITS POSITION IN  *
+003495*                     THE WHOLE FILE (WS-TOTAL-RECORD-COUNT),    *
+003496*                     NOT ITS POSITION AMONG TODAY'S RECORDS.    *
+003497*    2024-08-19 JRM   2000-PROCESS-RECORDS CHAINED THE STORED    *
+003498*                     HASH FORWARD INSTEAD OF THE RECOMPUTED     *
+003499*                     ONE -- SAME BUG AND FIX AS FORENSIC-VERIFY *
+003500*                     ON THE SAME DATE.  ALSO MOVES A DEFINITE   *
+003501*                     RETURN-CODE BEFORE STOP RUN, WHICH WAS     *
+003502*                     PREVIOUSLY LEFT HOLDING WHATEVER THE       *
+003503*                     HASH256 CALL RETURNED.                     *
+003504******************************************************************
+003600 ENVIRONMENT DIVISION.
+003700 CONFIGURATION SECTION.
+003800 SOURCE-COMPUTER.   IBM-370.
+003900 OBJECT-COMPUTER.   IBM-370.
+004000 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200     SELECT LEDGER-FILE ASSIGN TO LEDGER
+004300         ORGANIZATION IS SEQUENTIAL
+004400         ACCESS MODE IS SEQUENTIAL
+004500         FILE STATUS IS WS-LEDGER-STATUS.
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  LEDGER-FILE
+004900     LABEL RECORDS ARE STANDARD
+005000     RECORDING MODE IS F
+005100     RECORD CONTAINS 70 CHARACTERS.
+005200 COPY FORLFD.
+005300 WORKING-STORAGE SECTION.
+005400 01  WS-LEDGER-STATUS          PIC X(02).
+005500     88  WS-LEDGER-OK               VALUE '00'.
+005600     88  WS-LEDGER-EOF              VALUE '10'.
+005700 01  WS-EOF-SWITCH             PIC X(01) VALUE 'N'.
+005800     88  WS-AT-EOF                  VALUE 'Y'.
+005900 01  WS-FIRST-RECORD-SWITCH    PIC X(01) VALUE 'N'.
+006000     88  WS-FIRST-RECORD-SEEN       VALUE 'Y'.
+006100 COPY FORLEDG.
+006200 01  WS-PRIOR-HASH             PIC X(8).
+006300 01  WS-GENESIS-HASH           PIC X(8) VALUE "GENESIS0".
+006400 01  WS-HASH-INPUT-AREA.
+006500     05  WS-HASH-IN-PRIOR-HASH PIC X(8).
+006600     05  WS-HASH-IN-TIMESTAMP  PIC X(14).
+006700     05  WS-HASH-IN-TXN-ID     PIC X(10).
+006800     05  WS-HASH-IN-AMOUNT     PIC S9(8)V99.
+006900     05  WS-HASH-IN-RECORD-TYPE PIC X(01).
+007000     05  WS-HASH-IN-REVERSAL-ID PIC X(10).
+007050     05  WS-HASH-IN-SEQUENCE   PIC 9(09).
+007100 01  WS-HASH-INPUT-LEN         PIC S9(9) COMP-5 VALUE 62.
+007200 01  WS-HASH-DIGEST            PIC X(32).
+007300 01  WS-EXPECTED-HASH          PIC X(8).
+007400 01  WS-RECORD-COUNT           PIC 9(9) COMP-5 VALUE 0.
+007450 01  WS-TOTAL-RECORD-COUNT     PIC 9(9) COMP-5 VALUE 0.
+007460 01  WS-TODAY-DATE             PIC 9(08).
+007500 01  WS-MISMATCH-COUNT         PIC 9(9) COMP-5 VALUE 0.
+007600 01  WS-FIRST-BROKEN-RECORD    PIC 9(9) COMP-5 VALUE 0.
+007700 01  WS-AMOUNT-TOTAL           PIC S9(10)V99 VALUE 0.
+007800 01  WS-AMOUNT-TOTAL-EDIT      PIC -9(10).99.
+007900 01  WS-FIRST-TIMESTAMP        PIC X(14) VALUE SPACES.
+008000 01  WS-LAST-TIMESTAMP         PIC X(14) VALUE SPACES.
+008100 PROCEDURE DIVISION.
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE
+008400         THRU 1000-INITIALIZE-EXIT
+008500     PERFORM 2000-PROCESS-RECORDS
+008600         THRU 2000-PROCESS-RECORDS-EXIT
+008700         UNTIL WS-AT-EOF
+008800     PERFORM 8000-PRINT-REPORT
+008900         THRU 8000-PRINT-REPORT-EXIT
+009000     PERFORM 9000-TERMINATE
+009100         THRU 9000-TERMINATE-EXIT
+009150     MOVE 0 TO RETURN-CODE
+009200     GO TO 9999-EXIT.
+009300
+009400 1000-INITIALIZE.
+009500     DISPLAY "FORENSIC-REPORT: BUILDING END-OF-DAY CONTROL REPORT"
+009550     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+009600     MOVE WS-GENESIS-HASH TO WS-PRIOR-HASH
+009700     OPEN INPUT LEDGER-FILE
+009800     IF NOT WS-LEDGER-OK
+009900         DISPLAY "FORENSIC-REPORT: UNABLE TO OPEN LEDGER-FILE, "
+010000             "STATUS = " WS-LEDGER-STATUS
+010050         MOVE 16 TO RETURN-CODE
+010100         GO TO 9999-EXIT
+010200     END-IF
+010300     PERFORM 2100-READ-LEDGER-RECORD
+010400         THRU 2100-READ-LEDGER-RECORD-EXIT.
+010500 1000-INITIALIZE-EXIT.
+010600     EXIT.
+010700
+010800 2000-PROCESS-RECORDS.
+010850     ADD 1 TO WS-TOTAL-RECORD-COUNT
+010900     IF LR-TIMESTAMP(1:8) = WS-TODAY-DATE
+010910         ADD 1 TO WS-RECORD-COUNT
+011000         ADD LR-AMOUNT TO WS-AMOUNT-TOTAL
+011100         IF NOT WS-FIRST-RECORD-SEEN
+011200             MOVE LR-TIMESTAMP TO WS-FIRST-TIMESTAMP
+011300             SET WS-FIRST-RECORD-SEEN TO TRUE
+011400         END-IF
+011500         MOVE LR-TIMESTAMP TO WS-LAST-TIMESTAMP
+011510     END-IF
+011600     IF LR-CHAIN-PRIOR-HASH NOT = WS-PRIOR-HASH
+011700         ADD 1 TO WS-MISMATCH-COUNT
+011800         IF WS-FIRST-BROKEN-RECORD = 0
+011900             MOVE WS-TOTAL-RECORD-COUNT TO WS-FIRST-BROKEN-RECORD
+012000         END-IF
+012100     END-IF
+012200     MOVE WS-PRIOR-HASH     TO WS-HASH-IN-PRIOR-HASH
+012300     MOVE LR-TIMESTAMP      TO WS-HASH-IN-TIMESTAMP
+012400     MOVE LR-TRANSACTION-ID TO WS-HASH-IN-TXN-ID
+012500     MOVE LR-AMOUNT         TO WS-HASH-IN-AMOUNT
+012600     MOVE LR-RECORD-TYPE    TO WS-HASH-IN-RECORD-TYPE
+012700     MOVE LR-REVERSAL-OF-TXN-ID TO WS-HASH-IN-REVERSAL-ID
+012750     MOVE LR-SEQUENCE-NUMBER TO WS-HASH-IN-SEQUENCE
+012800     CALL "HASH256" USING WS-HASH-INPUT-AREA
+012900                          WS-HASH-INPUT-LEN
+013000                          WS-HASH-DIGEST
+013100     MOVE WS-HASH-DIGEST(1:8) TO WS-EXPECTED-HASH
+013200     IF WS-EXPECTED-HASH NOT = LR-HASH-PREFIX
+013300         ADD 1 TO WS-MISMATCH-COUNT
+013400         IF WS-FIRST-BROKEN-RECORD = 0
+013500             MOVE WS-TOTAL-RECORD-COUNT TO WS-FIRST-BROKEN-RECORD
+013600         END-IF
+013700     END-IF
+013800     MOVE WS-EXPECTED-HASH TO WS-PRIOR-HASH
+013900     PERFORM 2100-READ-LEDGER-RECORD
+014000         THRU 2100-READ-LEDGER-RECORD-EXIT.
+014100 2000-PROCESS-RECORDS-EXIT.
+014200     EXIT.
+014300
+014400 2100-READ-LEDGER-RECORD.
+014500     READ LEDGER-FILE
+014600         AT END
+014700             SET WS-AT-EOF TO TRUE
+014800     END-READ.
+014900 2100-READ-LEDGER-RECORD-EXIT.
+015000     EXIT.
+015100
+015200 8000-PRINT-REPORT.
+015300     MOVE WS-AMOUNT-TOTAL TO WS-AMOUNT-TOTAL-EDIT
+015400     DISPLAY "============================================"
+015500     DISPLAY "FORENSIC-REPORT: END-OF-DAY LEDGER CONTROL REPORT"
+015550     DISPLAY "REPORT DATE          = " WS-TODAY-DATE
+015600     DISPLAY "============================================"
+015700     DISPLAY "TODAY'S RECORD COUNT = " WS-RECORD-COUNT
+015800     DISPLAY "NET CONTROL TOTAL    = " WS-AMOUNT-TOTAL-EDIT
+015900     IF WS-RECORD-COUNT = 0
+016000         DISPLAY "FIRST TIMESTAMP      = (NO RECORDS TODAY)"
+016100         DISPLAY "LAST TIMESTAMP       = (NO RECORDS TODAY)"
+016200     ELSE
+016300         DISPLAY "FIRST TIMESTAMP      = " WS-FIRST-TIMESTAMP
+016400         DISPLAY "LAST TIMESTAMP       = " WS-LAST-TIMESTAMP
+016500     END-IF
+016550     DISPLAY "RECORDS ON FILE (ALL-TIME) = " WS-TOTAL-RECORD-COUNT
+016600     IF WS-MISMATCH-COUNT = 0
+016700         DISPLAY "HASH-CHAIN STATUS    = CLEAN"
+016800     ELSE
+016900         DISPLAY "HASH-CHAIN STATUS    = "
+017000             "BROKEN-AT-RECORD-" WS-FIRST-BROKEN-RECORD
+017100     END-IF
+017200     DISPLAY "============================================".
+017300 8000-PRINT-REPORT-EXIT.
+017400     EXIT.
+017500
+017600 9000-TERMINATE.
+017700     CLOSE LEDGER-FILE.
+017800 9000-TERMINATE-EXIT.
+017900     EXIT.
+018000
+018100 9999-EXIT.
+018200     STOP RUN.
