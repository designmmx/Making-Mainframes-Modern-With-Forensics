@@ -0,0 +1,141 @@
+//FORAUDIT JOB (ACCTNO),'FORENSIC LEDGER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*                                                                   *
+//* FORAUDIT -- NIGHTLY FORENSIC LEDGER AUDIT RUN                     *
+//*                                                                   *
+//* DRIVES FORENSIC-AUDIT AGAINST THE DAY'S TRANSACTION EXTRACT.      *
+//* CHAINF (THE HASH-CHAIN CHECKPOINT) IS RE-COMMITTED AFTER EVERY    *
+//* TRANSACTION, SO IT NEVER LAGS BEHIND WHAT HAS ALREADY BEEN        *
+//* APPENDED TO LEDGER, LEDGMSTR, AND JSONOUT -- A JOB THAT ABENDS    *
+//* PARTWAY THROUGH CAN BE RESTARTED WITHOUT REPROCESSING OR          *
+//* DUPLICATING TRANSACTIONS ALREADY WRITTEN TO THE HASH CHAIN.       *
+//*                                                                   *
+//* NORMAL NIGHTLY SUBMISSION RUNS FROM STEP05 WITH NO RESTARTID      *
+//* DATA SET PRESENT -- FORENSIC-AUDIT TREATS A MISSING RESTARTID AS  *
+//* A COLD START AND PROCESSES THE ENTIRE EXTRACT.                    *
+//*                                                                   *
+//* TO RESTART AFTER AN ABEND, RESUBMIT THIS JOB WITH                 *
+//*     RESTART=STEP05                                                *
+//* AND UNCOMMENT THE //RESTARTID DD BELOW, POINTING IT AT A ONE-     *
+//* RECORD DATA SET CONTAINING THE LAST COMMITTED TRANSACTION ID.     *
+//* CHAINF'S CHECKPOINT RECORD IS NOW 27 BYTES (HASH, BYTES 1-8;      *
+//* TRANSACTION ID, BYTES 9-18; SEQUENCE NUMBER, BYTES 19-27), SO THE *
+//* TRANSACTION ID IS NO LONGER THE TRAILING FIELD -- STEP04 PULLS    *
+//* BYTES 9-18 OF THE PRIOR RUN'S CHAINF RECORD OUT TO THE RESTARTID  *
+//* DATA SET BEFORE RESUBMITTING.  FORENSIC-AUDIT WILL THEN SKIP      *
+//* EVERY TRANSACTION UP TO AND INCLUDING THAT ID AND RESUME FROM THE *
+//* NEXT RECORD IN TRANFEED, REUSING THE PRIOR HASH AND COUNTERS      *
+//* ALREADY SAVED IN CHAINF.                                          *
+//*                                                                   *
+//* MODIFICATION HISTORY                                              *
+//* ------------------------------------------------------------     *
+//* 2024-05-09  JRM  ORIGINAL.                                        *
+//* 2024-08-05  JRM  CHAINF GREW A TRAILING SEQUENCE-NUMBER FIELD,    *
+//*                  MOVING THE TRANSACTION ID OFF THE TRAILING 10    *
+//*                  BYTES -- STEP04 NOW PULLS THE TRANSACTION ID BY  *
+//*                  ITS OWN BYTE OFFSET (9-18) INSTEAD OF ASSUMING   *
+//*                  IT IS WHATEVER IS LEFT AT THE END OF THE RECORD. *
+//*                  ADDED STEP01 TO DEFINE THE LEDGMSTR VSAM CLUSTER *
+//*                  AND A //LEDGMSTR DD TO STEP05 (FORENSIC-AUDIT    *
+//*                  HAS OPENED LEDGMSTR I-O SINCE THE 2024-06-11     *
+//*                  LEDGER-MASTER-FILE CHANGE, BUT THIS JCL NEVER    *
+//*                  CAUGHT UP).  BUMPED JSONOUT'S LRECL FOR THE      *
+//*                  WIDER JSON RECORD FORENSIC-AUDIT NOW WRITES.     *
+//* 2024-08-12  JRM  CORRECTED THE TRANFEED COMMENT -- IT STILL       *
+//*                  DESCRIBED THE OLD 20-BYTE (ID, AMOUNT) EXTRACT   *
+//*                  LAYOUT.  TRANSACTION-RECORD GREW TO 31 BYTES     *
+//*                  WHEN REVERSALS WERE ADDED; THE COMMENT NOW       *
+//*                  MATCHES WHAT FORENSIC-AUDIT ACTUALLY READS.      *
+//* 2024-08-19  JRM  REMOVED RESTART=STEP05 FROM THE JOB CARD --      *
+//*                  IT WAS HARDCODED THERE PERMANENTLY, SO STEP01    *
+//*                  AND STEP04 COULD NEVER EXECUTE ON ANY SUBMISSION *
+//*                  OF THIS JCL AS CHECKED IN.  RESTART=STEP05 IS    *
+//*                  SOMETHING OPERATIONS ADDS BY HAND WHEN ACTUALLY  *
+//*                  RESUBMITTING AFTER AN ABEND, PER THE RESTART     *
+//*                  INSTRUCTIONS ABOVE -- IT DOES NOT BELONG ON THE  *
+//*                  JOB CARD FOR NORMAL NIGHTLY SUBMISSION.          *
+//*                                                                   *
+//*********************************************************************
+//*
+//STEP01   EXEC PGM=IDCAMS
+//*
+//* ONE-TIME PROVISIONING STEP.  LEDGMSTR IS A VSAM KSDS, KEYED ON
+//* THE 10-BYTE TRANSACTION ID AT THE FRONT OF EACH 70-BYTE RECORD --
+//* COBOL OPEN OUTPUT CANNOT CREATE A VSAM CLUSTER THE WAY IT CAN A
+//* SEQUENTIAL DATA SET, SO THE CLUSTER HAS TO EXIST BEFORE FORENSIC-
+//* AUDIT EVER OPENS IT.  OPERATIONS RUNS THIS STEP ONCE, BEFORE THE
+//* VERY FIRST NIGHTLY RUN, THEN COMMENTS IT OUT (A DEFINE AGAINST AN
+//* ALREADY-DEFINED CLUSTER FAILS WITH IDC3009I) -- SAME IDEA AS THE
+//* GENESIS0 SEEDING OF CHAINF NOTED AGAINST THE CHAINF DD BELOW.
+//*
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(PROD.FORENSIC.LEDGMSTR)     -
+      INDEXED                                      -
+      KEYS(10 0)                                   -
+      RECORDSIZE(70 70)                            -
+      RECORDS(100000 10000)                        -
+      FREESPACE(10 10))                            -
+      DATA  (NAME(PROD.FORENSIC.LEDGMSTR.DATA))    -
+      INDEX (NAME(PROD.FORENSIC.LEDGMSTR.INDEX))
+/*
+//*
+//STEP04   EXEC PGM=SORT,COND=(0,NE)
+//*
+//* RUN ONLY WHEN RESTARTING.  PULLS THE TRANSACTION-ID SUB-FIELD
+//* (BYTES 9-18) OUT OF THE PRIOR RUN'S CHAINF CHECKPOINT RECORD INTO
+//* RESTARTID.CARD SO STEP05 CAN SKIP FORWARD TO IT.  ON A COLD
+//* NIGHTLY RUN THIS STEP IS BYPASSED BY OPERATIONS (COMMENT OUT OR
+//* SET COND TO FORCE A SKIP) SINCE NO PRIOR CHAINF EXISTS YET.
+//*
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PROD.FORENSIC.CHAINF,DISP=SHR
+//SORTOUT  DD  DSN=PROD.FORENSIC.RESTARTID.CARD,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=10,BLKSIZE=0)
+//SYSIN    DD  *
+  INREC FIELDS=(9,10)
+/*
+//*
+//STEP05   EXEC PGM=FORAUDIT
+//*
+//* DAY'S TRANSACTION EXTRACT -- ONE RECORD PER TRANSACTION, FIXED
+//* 31-BYTE FORMAT (TRANSACTION-ID, BYTES 1-10; AMOUNT, BYTES 11-20;
+//* RECORD TYPE 'C'HARGE OR 'R'EVERSAL, BYTE 21; TRANSACTION ID BEING
+//* REVERSED, BYTES 22-31, SPACES WHEN RECORD TYPE IS 'C').  PRODUCED
+//* BY THE UPSTREAM EXTRACT JOB THAT FEEDS THIS ONE.
+//TRANFEED DD  DSN=PROD.FORENSIC.TRANFEED.DAILY,DISP=SHR
+//*
+//* UNCOMMENT ONLY WHEN RESUBMITTING AFTER AN ABEND (SEE STEP04
+//* ABOVE).  A MISSING RESTARTID MEANS A COLD START.
+//*RESTARTID DD DSN=PROD.FORENSIC.RESTARTID.CARD,DISP=SHR
+//*
+//* FORENSIC LEDGER -- APPENDED TO, NEVER OVERWRITTEN.  DISP=MOD
+//* LETS FORENSIC-AUDIT'S OWN OPEN EXTEND / OPEN OUTPUT FALLBACK
+//* LOGIC HANDLE BOTH THE FIRST-EVER RUN AND EVERY RUN AFTER IT.
+//LEDGER   DD  DSN=PROD.FORENSIC.LEDGER,DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=70,BLKSIZE=0)
+//*
+//* KEYED LOOKUP COPY OF THE LEDGER, BY TRANSACTION ID -- LETS THE
+//* ONLINE FINQ INQUIRY TRANSACTION PULL ONE RECORD WITHOUT A
+//* SEQUENTIAL PASS.  DISP=OLD BECAUSE FORENSIC-AUDIT OPENS IT I-O
+//* AND EXPECTS THE CLUSTER TO ALREADY EXIST (SEE STEP01).
+//LEDGMSTR DD  DSN=PROD.FORENSIC.LEDGMSTR,DISP=OLD
+//*
+//* HASH-CHAIN CHECKPOINT -- ONE RECORD, RE-COMMITTED AFTER EVERY
+//* TRANSACTION SO IT NEVER LAGS BEHIND LEDGER/LEDGMSTR/JSONOUT.
+//* DISP=OLD BECAUSE FORENSIC-AUDIT OPENS IT FOR I-O AND EXPECTS IT TO
+//* ALREADY EXIST (GENESIS0 IS SEEDED BY OPERATIONS BEFORE THE VERY
+//* FIRST NIGHTLY RUN).
+//CHAINF   DD  DSN=PROD.FORENSIC.CHAINF,DISP=OLD
+//*
+//* JSON BRIDGE FEED FOR DOWNSTREAM CONSUMERS.  APPENDED, NEVER
+//* OVERWRITTEN, SAME PATTERN AS LEDGER.  LRECL IS 150 DATA BYTES
+//* PLUS THE 4-BYTE RDW VB FORMAT ADDS ON TOP OF THE RECORD.
+//JSONOUT  DD  DSN=PROD.FORENSIC.JSONOUT,DISP=MOD,
+//             DCB=(RECFM=VB,LRECL=154,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
